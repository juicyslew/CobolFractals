@@ -8,7 +8,23 @@
            SELECT INIT-FILE
                ASSIGN TO "./Sierpinski-Initial.dat".
            SELECT OUT-FILE
-               ASSIGN TO "./Sierpinski-Done.dat".
+               ASSIGN TO DYNAMIC OUT-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS O-GEN-NUM
+               FILE STATUS IS OUT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "./Sierpinski-Checkpoint.dat"
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT CONTROL-FILE
+               ASSIGN TO "./Sierpinski-Control.dat"
+               FILE STATUS IS CONTROL-FILE-STATUS.
+           SELECT REPORT-FILE
+               ASSIGN TO "./Sierpinski-Report.dat"
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT RUN-LOG-FILE
+               ASSIGN TO "./Sierpinski-Runlog.dat"
+               FILE STATUS IS RUN-LOG-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,12 +35,62 @@
        FD  OUT-FILE
            DATA RECORD IS OUT-RECORD.
        01  OUT-RECORD.
+           05  O-GEN-NUM       PIC 9(4).
            05  O-LINE-INFO     PIC X(201).
+       FD  CHECKPOINT-FILE
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-PAT   PIC 9999.
+           05  CHECKPOINT-ITER  PIC 9999.
+           05  CHECKPOINT-LINE  PIC X(201).
+       FD  CONTROL-FILE
+           DATA RECORD IS CONTROL-RECORD.
+       01  CONTROL-RECORD.
+           05  CTL-MAXITER        PIC 9999.
+           05  CTL-SEARCH-STRING  PIC X.
+           05  CTL-LINE-WIDTH     PIC 999.
+           05  CTL-RULE-CODE      PIC 99.
+           05  CTL-WRAP-OPTION    PIC X.
+       FD  REPORT-FILE
+           DATA RECORD IS REPORT-RECORD.
+       01  REPORT-RECORD          PIC X(40).
+       FD  RUN-LOG-FILE
+           DATA RECORD IS RUN-LOG-RECORD.
+       01  RUN-LOG-RECORD         PIC X(120).
 
        WORKING-STORAGE SECTION.
        01  INDICATORS.
           05  FILE-EMPTY       PIC XXX       VALUE "NO ".
-       
+          05  RESTART-FLAG     PIC XXX       VALUE "NO ".
+
+       01  CHECKPOINT-FILE-STATUS PIC XX.
+       01  CHECKPOINT-INTERVAL  PIC 9999      VALUE 0100.
+       01  CHECKPOINT-EFF-INTERVAL PIC 9999.
+       01  CKPT-QUOTIENT        PIC 9999.
+       01  CKPT-REMAINDER       PIC 9999.
+
+       01  CONTROL-FILE-STATUS  PIC XX.
+       01  LINE-WIDTH           PIC 999        VALUE 201.
+
+       01  PAT-NUM              PIC 9999       VALUE 0000.
+       01  PATTERNS-RUN         PIC 9999       VALUE 0000.
+       01  OUT-FILE-NAME        PIC X(40).
+       01  OUT-FILE-STATUS      PIC XX.
+       01  REPORT-FILE-STATUS   PIC XX.
+
+       01  SEED-VALID           PIC XXX        VALUE "YES".
+       01  VAL-INDEX            PIC 9999.
+
+       01  REPORT-LINE.
+           05  RL-PAT           PIC 9(4).
+           05  FILLER           PIC X          VALUE SPACE.
+           05  RL-GEN           PIC 9(4).
+           05  FILLER           PIC X          VALUE SPACE.
+           05  RL-MATCH         PIC 9(4).
+           05  FILLER           PIC X          VALUE SPACE.
+           05  RL-DENSITY       PIC ZZ9.99.
+           05  FILLER           PIC X(19)      VALUE SPACES.
+
        01  MAXITER             PIC 9999       VALUE 9999.
        01  CURRITER            PIC 9999       VALUE 000.
        01  CURRLINE            PIC X(201).
@@ -37,36 +103,218 @@
        01  MATCH-POSITIONS.
            05  MATCH-POS       PIC 999 OCCURS 201 TIMES.
 
+       01  WRAP-OPTION           PIC XXX        VALUE "NO ".
+
+       01  RUN-LOG-FILE-STATUS   PIC XX.
+       01  RUN-START-DATE        PIC 9(8).
+       01  RUN-START-TIME        PIC 9(8).
+       01  RUN-END-DATE          PIC 9(8).
+       01  RUN-END-TIME          PIC 9(8).
+       01  RUN-LOG-LINE.
+           05  RL2-START-DATE    PIC 9(8).
+           05  FILLER            PIC X          VALUE SPACE.
+           05  RL2-START-TIME    PIC 9(8).
+           05  FILLER            PIC X          VALUE SPACE.
+           05  RL2-END-DATE      PIC 9(8).
+           05  FILLER            PIC X          VALUE SPACE.
+           05  RL2-END-TIME      PIC 9(8).
+           05  FILLER            PIC X          VALUE SPACE.
+           05  RL2-INIT-FILE     PIC X(24).
+           05  FILLER            PIC X          VALUE SPACE.
+           05  RL2-OUT-PATTERN   PIC X(24).
+           05  FILLER            PIC X          VALUE SPACE.
+           05  RL2-MAXITER       PIC 9999.
+           05  FILLER            PIC X          VALUE SPACE.
+           05  RL2-CURRITER      PIC 9999.
+           05  FILLER            PIC X          VALUE SPACE.
+           05  RL2-PATTERNS-RUN  PIC 9999.
+           05  FILLER            PIC X          VALUE SPACE.
+           05  RL2-STATUS        PIC X(8).
+           05  FILLER            PIC X(11)      VALUE SPACES.
+
+       01  RULE-CODE            PIC 99         VALUE 01.
+       01  RULE-INDEX            PIC 9.
+       01  RULE-OFFSET-COUNT     PIC 9          VALUE 3.
+       01  RULE-OFFSETS.
+           05  RULE-OFFSET-TAB  PIC S9 OCCURS 3 TIMES.
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM A-100-INITIALIZATION.
            PERFORM B-100-PROCESS-FILE
+               UNTIL FILE-EMPTY = "YES"
 
       *     MOVE TEST-STRING-2 TO TEST-STRING
       *     PERFORM FIND-MATCHES
 
            PERFORM C-100-CLEAN-UP.
 
+           IF PATTERNS-RUN = 0 THEN
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
            STOP RUN
            .
 
        A-100-INITIALIZATION.
-           OPEN INPUT INIT-FILE
-                OUTPUT OUT-FILE.
+           ACCEPT RUN-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUN-START-TIME FROM TIME.
+
+           PERFORM A-110-READ-CONTROL-CARD.
+           PERFORM A-120-SET-RULE-OFFSETS.
+
+           IF MAXITER < CHECKPOINT-INTERVAL THEN
+               MOVE MAXITER TO CHECKPOINT-EFF-INTERVAL
+           ELSE
+               MOVE CHECKPOINT-INTERVAL TO CHECKPOINT-EFF-INTERVAL
+           END-IF.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-ITER TO CURRITER
+                       MOVE CHECKPOINT-LINE TO LASTLINE
+                       MOVE "YES" TO RESTART-FLAG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           OPEN INPUT INIT-FILE.
+           IF RESTART-FLAG = "YES" THEN
+               OPEN EXTEND REPORT-FILE
+               IF REPORT-FILE-STATUS NOT = "00" THEN
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           .
+
+       A-110-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF CONTROL-FILE-STATUS = "00" THEN
+               READ CONTROL-FILE
+                   NOT AT END
+                       IF CTL-MAXITER IS NUMERIC
+                               AND CTL-MAXITER > 0 THEN
+                           MOVE CTL-MAXITER TO MAXITER
+                       END-IF
+                       IF CTL-SEARCH-STRING NOT = SPACE THEN
+                           MOVE CTL-SEARCH-STRING TO SEARCH-STRING
+                       END-IF
+                       IF CTL-LINE-WIDTH IS NUMERIC
+                               AND CTL-LINE-WIDTH > 0
+                               AND CTL-LINE-WIDTH < 202 THEN
+                           MOVE CTL-LINE-WIDTH TO LINE-WIDTH
+                       END-IF
+                       IF CTL-RULE-CODE IS NUMERIC
+                               AND CTL-RULE-CODE > 0 THEN
+                           IF CTL-RULE-CODE = 1 OR CTL-RULE-CODE = 2
+                                   OR CTL-RULE-CODE = 3 THEN
+                               MOVE CTL-RULE-CODE TO RULE-CODE
+                           ELSE
+                               DISPLAY "CONTROL CARD RULE CODE "
+                                   CTL-RULE-CODE
+                                   " NOT RECOGNIZED - USING RULE 01"
+                           END-IF
+                       END-IF
+                       IF CTL-WRAP-OPTION = "Y" THEN
+                           MOVE "YES" TO WRAP-OPTION
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           .
+
+       A-120-SET-RULE-OFFSETS.
+           EVALUATE RULE-CODE
+               WHEN 2
+                   MOVE 2 TO RULE-OFFSET-COUNT
+                   MOVE 0 TO RULE-OFFSET-TAB(1)
+                   MOVE 1 TO RULE-OFFSET-TAB(2)
+               WHEN 3
+                   MOVE 2 TO RULE-OFFSET-COUNT
+                   MOVE -1 TO RULE-OFFSET-TAB(1)
+                   MOVE 1 TO RULE-OFFSET-TAB(2)
+               WHEN OTHER
+                   MOVE 3 TO RULE-OFFSET-COUNT
+                   MOVE -1 TO RULE-OFFSET-TAB(1)
+                   MOVE 0 TO RULE-OFFSET-TAB(2)
+                   MOVE 1 TO RULE-OFFSET-TAB(3)
+           END-EVALUATE
+           .
 
        B-100-PROCESS-FILE.
            READ INIT-FILE
                AT END
-                   MOVE "YES" TO FILE-EMPTY.
-                   DISPLAY "INIT FILE WAS EMPTY."
+                   MOVE "YES" TO FILE-EMPTY
+                   IF PAT-NUM = 0 THEN
+                       DISPLAY "INIT FILE WAS EMPTY."
+                   END-IF
+           END-READ
            IF FILE-EMPTY = "NO " THEN
+               ADD 1 TO PAT-NUM
+               IF RESTART-FLAG = "YES" AND PAT-NUM < CHECKPOINT-PAT THEN
+                   CONTINUE
+               ELSE
+                   PERFORM B-110-VALIDATE-SEED
+                   IF SEED-VALID = "YES" THEN
+                       ADD 1 TO PATTERNS-RUN
+                       PERFORM B-120-RUN-PATTERN
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       B-110-VALIDATE-SEED.
+           MOVE "YES" TO SEED-VALID.
+           PERFORM VARYING VAL-INDEX FROM 1 BY 1
+               UNTIL VAL-INDEX > LINE-WIDTH OR SEED-VALID = "NO "
+               IF I-LINE-INFO (VAL-INDEX:1) NOT = SEARCH-STRING
+                       AND I-LINE-INFO (VAL-INDEX:1) NOT = SPACE THEN
+                   MOVE "NO " TO SEED-VALID
+                   DISPLAY "SEED " PAT-NUM
+                       " REJECTED - INVALID CHARACTER AT POSITION "
+                       VAL-INDEX
+               END-IF
+           END-PERFORM
+           .
+
+       B-120-RUN-PATTERN.
+           PERFORM B-121-OPEN-OUT-FILE.
+
+           IF RESTART-FLAG = "YES" AND PAT-NUM = CHECKPOINT-PAT THEN
+               MOVE "NO " TO RESTART-FLAG
+           ELSE
+               MOVE 0 TO CURRITER
                MOVE I-LINE-INFO TO LASTLINE
+               MOVE 0 TO O-GEN-NUM
                MOVE I-LINE-INFO TO O-LINE-INFO
                WRITE OUT-RECORD
-                   AFTER ADVANCING 0 LINES
+                   INVALID KEY
+                       DISPLAY "SEED WRITE FAILED FOR PATTERN " PAT-NUM
+                           " STATUS " OUT-FILE-STATUS
+               END-WRITE
+           END-IF
+
+           PERFORM B-150-LINELOOPING
+               UNTIL CURRITER = MAXITER
+
+           PERFORM D-200-CLEAR-CHECKPOINT.
+
+           CLOSE OUT-FILE
+           .
 
-               PERFORM B-150-LINELOOPING
-                   UNTIL CURRITER = MAXITER
+       B-121-OPEN-OUT-FILE.
+           STRING "./Sierpinski-Done-" DELIMITED BY SIZE
+                  PAT-NUM DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+               INTO OUT-FILE-NAME
+           IF RESTART-FLAG = "YES" AND PAT-NUM = CHECKPOINT-PAT THEN
+               OPEN I-O OUT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
            END-IF
            .
 
@@ -78,29 +326,51 @@
            MOVE CURRLINE TO LASTLINE.
            MOVE SPACES TO CURRLINE.
 
+           DIVIDE CURRITER BY CHECKPOINT-EFF-INTERVAL
+               GIVING CKPT-QUOTIENT
+               REMAINDER CKPT-REMAINDER.
+           IF CKPT-REMAINDER = 0 THEN
+               PERFORM D-100-SAVE-CHECKPOINT
+           END-IF.
+
 
        B-200-MATCHING.
            PERFORM B-XXX-MATCHPRINT.
            PERFORM VARYING SEARCH-INDEX FROM 1 BY 1
-               UNTIL SEARCH-INDEX = 202
+               UNTIL SEARCH-INDEX > LINE-WIDTH
                IF LASTLINE (SEARCH-INDEX:1) = SEARCH-STRING THEN
-                   MOVE 1 TO WRITE-OFFSET
-                   PERFORM B-300-WRITELOGIC
-                   MOVE -1 TO WRITE-OFFSET
-                   PERFORM B-300-WRITELOGIC
-                   MOVE 0 TO WRITE-OFFSET
-                   PERFORM B-300-WRITELOGIC
+                   PERFORM VARYING RULE-INDEX FROM 1 BY 1
+                       UNTIL RULE-INDEX > RULE-OFFSET-COUNT
+                       MOVE RULE-OFFSET-TAB(RULE-INDEX) TO WRITE-OFFSET
+                       PERFORM B-300-WRITELOGIC
+                   END-PERFORM
       *             DISPLAY SEARCH-INDEX ' ' WITH NO ADVANCING
                END-IF
            END-PERFORM
+           COMPUTE O-GEN-NUM = CURRITER + 1.
            MOVE CURRLINE TO O-LINE-INFO
            WRITE OUT-RECORD
-               AFTER ADVANCING 1 LINES
+               INVALID KEY
+                   REWRITE OUT-RECORD
+                       INVALID KEY
+                           DISPLAY "GEN WRITE FAILED PAT " PAT-NUM
+                               " GEN " O-GEN-NUM " STATUS "
+                               OUT-FILE-STATUS
+                   END-REWRITE
+           END-WRITE
            .
 
        B-300-WRITELOGIC.
            COMPUTE WRITE-INDEX = SEARCH-INDEX + WRITE-OFFSET
-           IF WRITE-INDEX > 0 AND WRITE-INDEX < 202 THEN
+           IF WRAP-OPTION = "YES" THEN
+               IF WRITE-INDEX = 0 THEN
+                   MOVE LINE-WIDTH TO WRITE-INDEX
+               END-IF
+               IF WRITE-INDEX > LINE-WIDTH THEN
+                   MOVE 1 TO WRITE-INDEX
+               END-IF
+           END-IF
+           IF WRITE-INDEX > 0 AND WRITE-INDEX NOT > LINE-WIDTH THEN
                IF CURRLINE(WRITE-INDEX:1) = " " THEN
                    MOVE "X" TO CURRLINE(WRITE-INDEX:1)
                ELSE
@@ -109,17 +379,64 @@
            END-IF
            .
 
+       D-100-SAVE-CHECKPOINT.
+           MOVE PAT-NUM TO CHECKPOINT-PAT.
+           MOVE CURRITER TO CHECKPOINT-ITER.
+           MOVE LASTLINE TO CHECKPOINT-LINE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       D-200-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
        C-100-CLEAN-UP.
+           PERFORM C-110-WRITE-RUN-LOG.
            CLOSE INIT-FILE
-                 OUT-FILE.
+                 REPORT-FILE.
+
+       C-110-WRITE-RUN-LOG.
+           ACCEPT RUN-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUN-END-TIME FROM TIME.
+
+           MOVE RUN-START-DATE TO RL2-START-DATE.
+           MOVE RUN-START-TIME TO RL2-START-TIME.
+           MOVE RUN-END-DATE TO RL2-END-DATE.
+           MOVE RUN-END-TIME TO RL2-END-TIME.
+           MOVE "./Sierpinski-Initial.dat" TO RL2-INIT-FILE.
+           MOVE "./Sierpinski-Done-*.dat" TO RL2-OUT-PATTERN.
+           MOVE MAXITER TO RL2-MAXITER.
+           MOVE CURRITER TO RL2-CURRITER.
+           MOVE PATTERNS-RUN TO RL2-PATTERNS-RUN.
+           IF PATTERNS-RUN = 0 THEN
+               MOVE "EMPTY" TO RL2-STATUS
+           ELSE
+               MOVE "COMPLETE" TO RL2-STATUS
+           END-IF.
+
+           OPEN EXTEND RUN-LOG-FILE
+           IF RUN-LOG-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD FROM RUN-LOG-LINE.
+           CLOSE RUN-LOG-FILE.
 
       * THIS FUNCTION IS ENTIRELY UNNECESSARY
        B-XXX-MATCHPRINT.
-           MOVE ZERO TO MATCH-COUNT 
+           MOVE ZERO TO MATCH-COUNT
            INSPECT LASTLINE TALLYING MATCH-COUNT
                FOR ALL SEARCH-STRING.
       *     DISPLAY 'FOUND ' MATCH-COUNT ' OCCURRENCE(S) OF '
       *         SEARCH-STRING ' IN:'
-           DISPLAY LASTLINE
+      *     DISPLAY LASTLINE
       *     DISPLAY ' '
+           PERFORM B-XXX-DENSITY-REPORT
            .
+
+       B-XXX-DENSITY-REPORT.
+           MOVE PAT-NUM TO RL-PAT.
+           MOVE CURRITER TO RL-GEN.
+           MOVE MATCH-COUNT TO RL-MATCH.
+           COMPUTE RL-DENSITY ROUNDED = MATCH-COUNT * 100 / LINE-WIDTH.
+           WRITE REPORT-RECORD FROM REPORT-LINE.
